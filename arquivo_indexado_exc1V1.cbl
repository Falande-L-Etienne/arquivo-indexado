@@ -23,8 +23,28 @@
            access mode is dynamic
            lock mode is automatic
            record key is fd-cod-aluno
+           alternate record key is fd-nome-aluno with duplicates
            file status is ws-fs-arqRegistroAluno.
 
+           select arqTurma assign to "arqTurma.txt"
+           organization is indexed
+           access mode is dynamic
+           lock mode is automatic
+           record key is fd-turma-cod
+           file status is ws-fs-arqTurma.
+
+           select arqLogAlteracoes assign to "arqLogAlteracoes.txt"
+           organization is line sequential
+           access mode is sequential
+           file status is ws-fs-arqLogAlteracoes.
+
+           select arqConfigTurma assign to "arqConfigTurma.txt"
+           organization is indexed
+           access mode is dynamic
+           lock mode is automatic
+           record key is fd-config-chave
+           file status is ws-fs-arqConfigTurma.
+
        i-o-control.
 
       *>Declaração de variáveis
@@ -45,12 +65,33 @@
                10  fd-nota2                        pic 9(02)v99 value zero.
                10  fd-nota3                        pic 9(02)v99 value zero.
                10  fd-nota4                        pic 9(02)v99 value zero.
+           05  fd-cod-turma                        pic 9(03) value zero.
+
+       fd arqTurma.
+       01  fd-cad-turma.
+           05  fd-turma-cod                        pic 9(03).
+           05  fd-turma-nome                       pic x(25).
+           05  fd-turma-turno                      pic x(10).
+           05  fd-turma-prof-resp                  pic x(25).
+
+       fd arqLogAlteracoes.
+       01  fd-log-linha                            pic x(100).
+
+       fd arqConfigTurma.
+       01  fd-config-turma.
+           05  fd-config-chave.
+               10  fd-config-cod-turma             pic 9(03).
+               10  fd-config-ano                   pic 9(04).
+           05  fd-config-media-minima              pic 9(02)v99 value zero.
 
 
       *>----Variaveis de trabalho
        working-storage section.
 
        77  ws-fs-arqRegistroAluno                  pic  9(02).
+       77  ws-fs-arqTurma                          pic  9(02).
+       77  ws-fs-arqLogAlteracoes                  pic  9(02).
+       77  ws-fs-arqConfigTurma                    pic  9(02).
 
        01  ws-cad-alunos.
            05  ws-cod-aluno                        pic 9(03).
@@ -64,14 +105,40 @@
                10  ws-nota2                        pic 9(02)v99 value zero.
                10  ws-nota3                        pic 9(02)v99 value zero.
                10  ws-nota4                        pic 9(02)v99 value zero.
+           05  ws-cod-turma                        pic 9(03) value zero.
+
+       01  ws-cad-turma.
+           05  ws-turma-cod                        pic 9(03).
+           05  ws-turma-nome                       pic x(25).
+           05  ws-turma-turno                      pic x(10).
+           05  ws-turma-prof-resp                  pic x(25).
+
+       01  ws-log-dados.
+           05  ws-log-data-hora                    pic x(21).
+           05  ws-log-acao                         pic x(10).
+
+       01  ws-config-turma.
+           05  ws-config-cod-turma                 pic 9(03).
+           05  ws-config-ano                       pic 9(04).
+           05  ws-config-media-minima              pic 9(02)v99 value zero.
 
        77  ws-menu                                 pic x(02).
+       77  ws-opcao-busca                          pic x(01).
        77  aux                                     pic x(01).
 
+       77  ws-nome-busca-atual                     pic x(25).
+       77  ws-continua-nome                        pic x(01).
+
        77 ws-sair                                  pic  x(01).
           88  fechar-programa                      value "S" "s".
           88  voltar-tela                          value "V" "v".
 
+       77 ws-confirma                              pic  x(01).
+          88  confirma-sim                         value "S" "s".
+
+       77 ws-item-alterado                         pic  x(01).
+          88  item-alterado                        value "S".
+
        01 ws-msn-erro.
           05 ws-msn-erro-ofsset                    pic 9(04).
           05 filler                                pic x(01) value "-".
@@ -113,6 +180,54 @@
                perform finaliza-anormal
            end-if
 
+      *>    arqTurma pode ainda nao existir em uma instalacao nova;
+      *>    nesse caso, criamos o arquivo antes de abrir para i-o
+           open i-o arqTurma
+           if ws-fs-arqTurma = 35 then
+               open output arqTurma
+               close arqTurma
+               open i-o arqTurma
+           end-if
+           if ws-fs-arqTurma  <> 00
+           and ws-fs-arqTurma <> 05 then
+               move 2                                         to ws-msn-erro-ofsset
+               move ws-fs-arqTurma                            to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqTurma "            to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+      *>    arqLogAlteracoes eh apenas gravacao (append); se ainda nao
+      *>    existir, criamos o arquivo antes de abrir para extensao
+           open extend arqLogAlteracoes
+           if ws-fs-arqLogAlteracoes = 35 then
+               open output arqLogAlteracoes
+               close arqLogAlteracoes
+               open extend arqLogAlteracoes
+           end-if
+           if ws-fs-arqLogAlteracoes  <> 00
+           and ws-fs-arqLogAlteracoes <> 05 then
+               move 3                                          to ws-msn-erro-ofsset
+               move ws-fs-arqLogAlteracoes                     to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqLogAlteracoes "     to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+      *>    arqConfigTurma pode ainda nao existir em uma instalacao
+      *>    nova; nesse caso, criamos o arquivo antes de abrir para i-o
+           open i-o arqConfigTurma
+           if ws-fs-arqConfigTurma = 35 then
+               open output arqConfigTurma
+               close arqConfigTurma
+               open i-o arqConfigTurma
+           end-if
+           if ws-fs-arqConfigTurma  <> 00
+           and ws-fs-arqConfigTurma <> 05 then
+               move 4                                          to ws-msn-erro-ofsset
+               move ws-fs-arqConfigTurma                       to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqConfigTurma "       to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
            .
        inicializa-exit.
            exit.
@@ -132,6 +247,9 @@
                display "'4' consulta sequencial"
                display "'5' Deletar"
                display "'6' Alterar"
+               display "'7' Cadastrar Turma"
+               display "'8' Listar todos"
+               display "'9' Configurar media minima"
 
                accept ws-menu
 
@@ -154,6 +272,15 @@
                     when = "6"
                        perform alterar-cadastro
 
+                   when = "7"
+                       perform cadastrar-turma
+
+                   when = "8"
+                       perform listar-todos
+
+                   when = "9"
+                       perform configurar-media-minima
+
                    when other
                        display "opcao invalida"
                end-evaluate
@@ -174,10 +301,10 @@
       *>------------------------------------------------------------------------
        cadastrar-aluno section.
 
-           perform buscar-prox-cod
-
            perform until voltar-tela
 
+               perform buscar-prox-cod
+
                move zeros to ws-notas
 
                display "-------  cadastro de alunos -------"
@@ -200,14 +327,21 @@
                display "Telefone: "
                accept ws-telefone-alu
 
+               display "Codigo da turma: "
+               accept ws-cod-turma
+
       *> -------------  Salvar dados no arquivo
 
                write fd-cad-alunos       from ws-cad-alunos
                if ws-fs-arqRegistroAluno <> 0 then
-                   move 7                                            to ws-msn-erro-ofsset
-                   move ws-fs-arqRegistroAluno                       to ws-msn-erro-cod
-                   move "Erro ao escrever arq. arqRegistroAluno "    to ws-msn-erro-text
-                   perform finaliza-anormal
+                   if ws-fs-arqRegistroAluno = 22 then
+                       display "Codigo informado ja cadastrado!"
+                   else
+                       move 7                                            to ws-msn-erro-ofsset
+                       move ws-fs-arqRegistroAluno                       to ws-msn-erro-cod
+                       move "Erro ao escrever arq. arqRegistroAluno "    to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
                end-if
       *> -------------
                display "Deseja cadastrar mais um aluno? 'S' ou 'V'oltar "
@@ -316,17 +450,33 @@
 
            perform until voltar-tela
       *> -------------  Ler dados do arquivo
-               display "informe o codigo do aluno a ser consultado :"
-               accept ws-cod-aluno
+               display "'1' Buscar por codigo   '2' Buscar por nome"
+               accept ws-opcao-busca
 
-               move ws-cod-aluno to fd-cod-aluno
+               if ws-opcao-busca = "2" then
+                   display "informe o nome do aluno a ser consultado :"
+                   accept ws-nome-aluno
 
-               read arqRegistroAluno
+                   move ws-nome-aluno to fd-nome-aluno
+
+                   read arqRegistroAluno key is fd-nome-aluno
+               else
+                   display "informe o codigo do aluno a ser consultado :"
+                   accept ws-cod-aluno
+
+                   move ws-cod-aluno to fd-cod-aluno
+
+                   read arqRegistroAluno key is fd-cod-aluno
+               end-if
 
                if  ws-fs-arqRegistroAluno <> 0
                and ws-fs-arqRegistroAluno <> 10 then
                    if ws-fs-arqRegistroAluno = 23 then
-                       display "Codigo informado invalido!"
+                       if ws-opcao-busca = "2" then
+                           display "Nome informado nao encontrado!"
+                       else
+                           display "Codigo informado invalido!"
+                       end-if
                    else
                        move 2                                            to ws-msn-erro-ofsset
                        move ws-fs-arqRegistroAluno                       to ws-msn-erro-cod
@@ -335,20 +485,69 @@
                    end-if
                end-if
 
-               move  fd-cad-alunos       to  ws-cad-alunos
+               if ws-fs-arqRegistroAluno = 0 then
+
+                   move  fd-cad-alunos       to  ws-cad-alunos
 
       *> -------------
-               display "Codigo: "      ws-cod-aluno
-               display "Nome Aluno: "  ws-nome-aluno
-               display "Endereco: "    ws-endereco-alu
-               display "Nome Mae: "    ws-nome-mae
-               display "Nome Pai: "    ws-nome-pai
-               display "Telefone: "    ws-telefone-alu
-               display " Notas "
-               display " Nota 1 : "    ws-nota1
-               display " Nota 2 : "    ws-nota2
-               display " Nota 3 : "    ws-nota3
-               display " Nota 4 : "    ws-nota4
+                   display "Codigo: "      ws-cod-aluno
+                   display "Nome Aluno: "  ws-nome-aluno
+                   display "Turma: "       ws-cod-turma
+                   display "Endereco: "    ws-endereco-alu
+                   display "Nome Mae: "    ws-nome-mae
+                   display "Nome Pai: "    ws-nome-pai
+                   display "Telefone: "    ws-telefone-alu
+                   display " Notas "
+                   display " Nota 1 : "    ws-nota1
+                   display " Nota 2 : "    ws-nota2
+                   display " Nota 3 : "    ws-nota3
+                   display " Nota 4 : "    ws-nota4
+
+      *> -------------  a chave de nome admite duplicatas; deixar o
+      *>                 operador percorrer os demais alunos com o
+      *>                 mesmo nome antes de voltar ao menu de busca
+                   if ws-opcao-busca = "2" then
+                       move ws-nome-aluno to ws-nome-busca-atual
+                       move "S"           to ws-continua-nome
+
+                       perform until voltar-tela
+                       or ws-continua-nome = "N"
+
+                           display "Ver proximo aluno com mesmo nome? 'S'/'N' "
+                           accept ws-confirma
+
+                           if confirma-sim then
+                               read arqRegistroAluno next
+
+                               if  ws-fs-arqRegistroAluno = 0
+                               and fd-nome-aluno = ws-nome-busca-atual then
+
+                                   move  fd-cad-alunos       to  ws-cad-alunos
+
+                                   display "Codigo: "      ws-cod-aluno
+                                   display "Nome Aluno: "  ws-nome-aluno
+                                   display "Turma: "       ws-cod-turma
+                                   display "Endereco: "    ws-endereco-alu
+                                   display "Nome Mae: "    ws-nome-mae
+                                   display "Nome Pai: "    ws-nome-pai
+                                   display "Telefone: "    ws-telefone-alu
+                                   display " Notas "
+                                   display " Nota 1 : "    ws-nota1
+                                   display " Nota 2 : "    ws-nota2
+                                   display " Nota 3 : "    ws-nota3
+                                   display " Nota 4 : "    ws-nota4
+                               else
+                                   display "Nao ha mais alunos cadastrados com esse nome."
+                                   move "N" to ws-continua-nome
+                               end-if
+                           else
+                               move "N" to ws-continua-nome
+                           end-if
+
+                       end-perform
+                   end-if
+
+               end-if
 
                display "Deseja consultar mais um aluno? 'S' ou 'V'oltar"
                accept ws-sair
@@ -376,6 +575,7 @@
       *> ------------- Mostrar a consulta na tela
                    display "Codigo: "  ws-cod-aluno
                    display "Nome Aluno: "  ws-nome-aluno
+                   display "Turma: "  ws-cod-turma
                    display "Endereco: "  ws-endereco-alu
                    display "Nome Mae: "  ws-nome-mae
                    display "Nome Pai: "  ws-nome-pai
@@ -410,6 +610,7 @@
       *> ------------- Mostrar a consulta na tela
                    display "Codigo: "  ws-cod-aluno
                    display "Nome Aluno: "  ws-nome-aluno
+                   display "Turma: "  ws-cod-turma
                    display "Endereco: "  ws-endereco-alu
                    display "Nome Mae: "  ws-nome-mae
                    display "Nome Pai: "  ws-nome-pai
@@ -457,6 +658,7 @@
       *> -------------
                display "Codigo: "  ws-cod-aluno
                display "Nome Aluno: "  ws-nome-aluno
+               display "Turma: "  ws-cod-turma
                display "Endereco: "  ws-endereco-alu
                display "Nome Mae: "  ws-nome-mae
                display "Nome Pai: "  ws-nome-pai
@@ -492,19 +694,39 @@
 
                move ws-cod-aluno to fd-cod-aluno
 
-               delete arqRegistroAluno
+               read arqRegistroAluno
 
-               if  ws-fs-arqRegistroAluno = 0 then
-                   display "Cadastro do aluno " ws-cod-aluno " apagado com sucesso!"
-               else
+               if  ws-fs-arqRegistroAluno <> 0 then
                    if ws-fs-arqRegistroAluno = 23 then
                        display "Codigo informado invalido!"
                    else
                        move 5                                            to ws-msn-erro-ofsset
                        move ws-fs-arqRegistroAluno                       to ws-msn-erro-cod
-                       move "Erro ao apagar arq. arqRegistroAluno "      to ws-msn-erro-text
+                       move "Erro ao ler arq. arqRegistroAluno "         to ws-msn-erro-text
                        perform finaliza-anormal
                    end-if
+               else
+                   move fd-cad-alunos to ws-cad-alunos
+
+                   display "Confirma a exclusao do aluno " ws-nome-aluno " ? 'S'/'N' "
+                   accept ws-confirma
+
+                   if confirma-sim then
+                       delete arqRegistroAluno
+
+                       if  ws-fs-arqRegistroAluno = 0 then
+                           display "Cadastro do aluno " ws-cod-aluno " apagado com sucesso!"
+                           move "EXCLUSAO" to ws-log-acao
+                           perform registrar-log
+                       else
+                           move 5                                            to ws-msn-erro-ofsset
+                           move ws-fs-arqRegistroAluno                       to ws-msn-erro-cod
+                           move "Erro ao apagar arq. arqRegistroAluno "      to ws-msn-erro-text
+                           perform finaliza-anormal
+                       end-if
+                   else
+                       display "Exclusao cancelada."
+                   end-if
                end-if
 
                display "Deseja deletar mais um registro? 'S' ou 'V'oltar"
@@ -531,6 +753,17 @@
 
                read arqRegistroAluno
 
+               if  ws-fs-arqRegistroAluno <> 0 then
+                   if ws-fs-arqRegistroAluno = 23 then
+                       display "Codigo informado invalido!"
+                   else
+                       move 6                                            to ws-msn-erro-ofsset
+                       move ws-fs-arqRegistroAluno                       to ws-msn-erro-cod
+                       move "Erro ao ler arq. arqRegistroAluno "         to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+               else
+
       *> -------------  Alterar dados do registro do arquivo
                display "informe qual item no registro voce quer alterar:"
 
@@ -543,61 +776,80 @@
                display "'7' Nota 2"
                display "'8' Nota 3"
                display "'9' Nota 4"
+               display "'10' Turma"
 
                accept ws-menu
 
+               move "N" to ws-item-alterado
+
                evaluate ws-menu
 
                    when = "1"
                          display "Informe o novo nome : "
                          accept ws-nome-aluno
                          move ws-nome-aluno to fd-nome-aluno
+                         move "S" to ws-item-alterado
 
                    when = "2"
                          display "Informe o novo endereco : "
                          accept ws-endereco-alu
                          move ws-endereco-alu to fd-endereco-alu
+                         move "S" to ws-item-alterado
 
                    when = "3"
                          display "Informe o novo nome da mae: "
                          accept ws-nome-mae
                          move ws-nome-mae to fd-nome-mae
+                         move "S" to ws-item-alterado
 
                    when = "4"
                          display "Informe o novo nome do pai : "
                          accept ws-nome-pai
                          move ws-nome-pai to fd-nome-pai
+                         move "S" to ws-item-alterado
 
                    when = "5"
                          display "Informe o novo telefone : "
                          accept ws-telefone-alu
                          move ws-telefone-alu to fd-telefone-alu
+                         move "S" to ws-item-alterado
 
                    when = "6"
                          display "Informe a nova nota : "
                          accept ws-nota1
                          move ws-nota1 to fd-nota1
+                         move "S" to ws-item-alterado
 
                    when = "7"
                          display "Informe a nova nota : "
                          accept ws-nota2
                          move ws-nota2 to fd-nota2
+                         move "S" to ws-item-alterado
 
                    when = "8"
                          display "Informe a nova nota : "
                          accept ws-nota3
                          move ws-nota3 to fd-nota3
+                         move "S" to ws-item-alterado
 
                    when = "9"
                          display "Informe a nova nota : "
                          accept ws-nota4
                          move ws-nota4 to fd-nota4
+                         move "S" to ws-item-alterado
+
+                   when = "10"
+                         display "Informe o novo codigo da turma : "
+                         accept ws-cod-turma
+                         move ws-cod-turma to fd-cod-turma
+                         move "S" to ws-item-alterado
 
                    when other
                        display "opcao invalida"
 
                end-evaluate
 
+               if item-alterado then
 
                rewrite fd-cad-alunos
 
@@ -605,6 +857,9 @@
                    display "Codigo do aluno " ws-cod-aluno " alterado com sucesso !"
                    display " "
                    display " Precisa sair do programa para atualizar o arquivo !!! "
+                   move fd-cad-alunos to ws-cad-alunos
+                   move "ALTERACAO" to ws-log-acao
+                   perform registrar-log
                else
                    move 6                                            to ws-msn-erro-ofsset
                    move ws-fs-arqRegistroAluno                       to ws-msn-erro-cod
@@ -612,6 +867,10 @@
                    perform finaliza-anormal
                end-if
 
+               end-if
+
+               end-if
+
                display "Deseja alterar mais um item no registro? 'S' ou 'V'oltar"
                accept ws-sair
 
@@ -622,6 +881,245 @@
            exit.
 
 
+      *>------------------------------------------------------------------------
+      *>  cadastro de turma
+      *>------------------------------------------------------------------------
+       cadastrar-turma section.
+
+           perform until voltar-tela
+
+               perform buscar-prox-cod-turma
+
+               display "-------  cadastro de turmas -------"
+
+               display "Codigo da turma: "
+               accept ws-turma-cod
+
+               display "Nome da turma: "
+               accept ws-turma-nome
+
+               display "Turno: "
+               accept ws-turma-turno
+
+               display "Professor responsavel: "
+               accept ws-turma-prof-resp
+
+               move ws-turma-cod       to fd-turma-cod
+               move ws-turma-nome      to fd-turma-nome
+               move ws-turma-turno     to fd-turma-turno
+               move ws-turma-prof-resp to fd-turma-prof-resp
+
+               write fd-cad-turma
+               if ws-fs-arqTurma <> 0 then
+                   if ws-fs-arqTurma = 22 then
+                       display "Codigo de turma ja cadastrado!"
+                   else
+                       move 8                                            to ws-msn-erro-ofsset
+                       move ws-fs-arqTurma                               to ws-msn-erro-cod
+                       move "Erro ao escrever arq. arqTurma "            to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+               end-if
+
+               display "Deseja cadastrar mais uma turma? 'S' ou 'V'oltar "
+               accept ws-sair
+
+           end-perform
+
+           display erase
+           .
+       cadastrar-turma-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Rotina de busca da proxima turma a ser cadastrada
+      *>------------------------------------------------------------------------
+       buscar-prox-cod-turma section.
+
+           move 1 to fd-turma-cod
+
+           read arqTurma
+
+           if  ws-fs-arqTurma = 23  then
+               move 1 to ws-turma-cod
+
+           else
+               perform until ws-fs-arqTurma = 10
+                     read arqTurma next
+               end-perform
+
+               move fd-cad-turma to ws-cad-turma
+               display " "
+               display " O proximo codigo de turma eh : "
+               add 1 to ws-turma-cod
+               display ws-turma-cod
+           end-if
+
+           .
+       buscar-prox-cod-turma-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Rotina de gravacao do log de alteracoes (auditoria)
+      *>------------------------------------------------------------------------
+       registrar-log section.
+
+           move function current-date to ws-log-data-hora
+
+           string ws-cod-aluno           delimited by size
+                  " "                    delimited by size
+                  ws-nome-aluno          delimited by size
+                  " "                    delimited by size
+                  ws-log-data-hora(1:14) delimited by size
+                  " "                    delimited by size
+                  ws-log-acao            delimited by size
+                  into fd-log-linha
+           end-string
+
+           write fd-log-linha
+
+           if ws-fs-arqLogAlteracoes <> 0 then
+               move 9                                             to ws-msn-erro-ofsset
+               move ws-fs-arqLogAlteracoes                        to ws-msn-erro-cod
+               move "Erro ao gravar arq. arqLogAlteracoes "       to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           .
+       registrar-log-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Rotina de listagem de todos os cadastros, do primeiro ao ultimo
+      *>------------------------------------------------------------------------
+       listar-todos section.
+
+           display erase
+
+           move low-values to fd-cod-aluno
+
+           start arqRegistroAluno key is not less than fd-cod-aluno
+
+           if  ws-fs-arqRegistroAluno <> 0
+           and ws-fs-arqRegistroAluno <> 10 then
+               move 10                                           to ws-msn-erro-ofsset
+               move ws-fs-arqRegistroAluno                       to ws-msn-erro-cod
+               move "Erro ao ler arq. arqRegistroAluno "         to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           if ws-fs-arqRegistroAluno = 10 then
+               display "Nao ha registros cadastrados."
+           else
+               perform until ws-fs-arqRegistroAluno = 10
+
+                   read arqRegistroAluno next
+
+                   if  ws-fs-arqRegistroAluno = 0 then
+                       move  fd-cad-alunos       to  ws-cad-alunos
+
+                       display "Codigo: "      ws-cod-aluno
+                       display "Nome Aluno: "  ws-nome-aluno
+                       display "Turma: "       ws-cod-turma
+                       display "Endereco: "    ws-endereco-alu
+                       display "Nome Mae: "    ws-nome-mae
+                       display "Nome Pai: "    ws-nome-pai
+                       display "Telefone: "    ws-telefone-alu
+                       display " Notas "
+                       display " Nota 1 : "    ws-nota1
+                       display " Nota 2 : "    ws-nota2
+                       display " Nota 3 : "    ws-nota3
+                       display " Nota 4 : "    ws-nota4
+                       display "-----------------------------------"
+                   else
+                       if ws-fs-arqRegistroAluno <> 10 then
+                           move 10                                           to ws-msn-erro-ofsset
+                           move ws-fs-arqRegistroAluno                       to ws-msn-erro-cod
+                           move "Erro ao ler arq. arqRegistroAluno "         to ws-msn-erro-text
+                           perform finaliza-anormal
+                       end-if
+                   end-if
+
+               end-perform
+
+               display "Fim da listagem. Pressione enter para continuar"
+               accept aux
+           end-if
+
+           .
+       listar-todos-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Rotina de manutencao da media minima por turma/ano
+      *>------------------------------------------------------------------------
+       configurar-media-minima section.
+
+           perform until voltar-tela
+
+               display "------ Configuracao de media minima ------"
+
+               display "Codigo da turma: "
+               accept ws-config-cod-turma
+
+               display "Ano letivo: "
+               accept ws-config-ano
+
+               move ws-config-cod-turma to fd-config-cod-turma
+               move ws-config-ano       to fd-config-ano
+
+               read arqConfigTurma
+
+               if  ws-fs-arqConfigTurma <> 0
+               and ws-fs-arqConfigTurma <> 23 then
+                   move 11                                           to ws-msn-erro-ofsset
+                   move ws-fs-arqConfigTurma                         to ws-msn-erro-cod
+                   move "Erro ao ler arq. arqConfigTurma "           to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+
+      *>    ja existe configuracao para essa turma/ano; mostrar o valor
+      *>    atual antes de pedir o novo, para nao sobrescrever as cegas
+               if ws-fs-arqConfigTurma = 0 then
+                   display "Media minima atualmente configurada: " fd-config-media-minima
+               end-if
+
+               display "Media minima para aprovacao: "
+               accept ws-config-media-minima
+
+               move ws-config-media-minima to fd-config-media-minima
+
+               if  ws-fs-arqConfigTurma = 23 then
+                   write fd-config-turma
+                   if ws-fs-arqConfigTurma <> 0 then
+                       move 11                                           to ws-msn-erro-ofsset
+                       move ws-fs-arqConfigTurma                         to ws-msn-erro-cod
+                       move "Erro ao escrever arq. arqConfigTurma "      to ws-msn-erro-text
+                       perform finaliza-anormal
+                   else
+                       display "Media minima cadastrada com sucesso!"
+                   end-if
+               else
+                   rewrite fd-config-turma
+                   if ws-fs-arqConfigTurma <> 0 then
+                       move 11                                           to ws-msn-erro-ofsset
+                       move ws-fs-arqConfigTurma                         to ws-msn-erro-cod
+                       move "Erro ao alterar arq. arqConfigTurma "       to ws-msn-erro-text
+                       perform finaliza-anormal
+                   else
+                       display "Media minima atualizada com sucesso!"
+                   end-if
+               end-if
+
+               display "Deseja configurar mais uma turma/ano? 'S' ou 'V'oltar"
+               accept ws-sair
+
+           end-perform
+
+           .
+       configurar-media-minima-exit.
+           exit.
+
 
       *>------------------------------------------------------------------------
       *>  Finalização  Anormal
@@ -629,6 +1127,10 @@
        finaliza-anormal section.
            display erase
            display ws-msn-erro.
+           close arqRegistroAluno
+           close arqTurma
+           close arqLogAlteracoes
+           close arqConfigTurma
            Stop run
            .
        finaliza-anormal-exit.
@@ -640,6 +1142,10 @@
       *>  Finalização
       *>------------------------------------------------------------------------
        finaliza section.
+           close arqRegistroAluno
+           close arqTurma
+           close arqLogAlteracoes
+           close arqConfigTurma
            Stop run
            .
        finaliza-exit.
