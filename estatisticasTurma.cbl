@@ -0,0 +1,298 @@
+      $set sourceformat"free"
+      *>Divisão de identificação do programa
+       identification division.
+       program-id. "estatisticasTurma".
+       author. "Falande Loiseau Etienne".
+       installation. "PC".
+       date-written. 08/08/2026.
+       date-compiled. 08/08/2026.
+
+      *>Programa batch de estatisticas: media de cada nota, e o aluno
+      *>com a maior e com a menor media geral, para todas as turmas ou
+      *>para uma turma especifica.
+
+      *>Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+           special-names. decimal-point is comma.
+
+      *>-----Declaração dos recursos externos
+       input-output section.
+       file-control.
+
+           select arqRegistroAluno assign to "arqRegistroAluno.txt"
+           organization is indexed
+           access mode is dynamic
+           lock mode is automatic
+           record key is fd-cod-aluno
+           alternate record key is fd-nome-aluno with duplicates
+           file status is ws-fs-arqRegistroAluno.
+
+           select arqTurma assign to "arqTurma.txt"
+           organization is indexed
+           access mode is dynamic
+           lock mode is automatic
+           record key is fd-turma-cod
+           file status is ws-fs-arqTurma.
+
+       i-o-control.
+
+      *>Declaração de variáveis
+       data division.
+
+      *>----Variaveis de arquivos
+       file section.
+       fd arqRegistroAluno.
+       01  fd-cad-alunos.
+           05  fd-cod-aluno                        pic 9(03).
+           05  fd-nome-aluno                       pic x(25).
+           05  fd-endereco-alu                         pic x(35).
+           05  fd-nome-mae                         pic x(25).
+           05  fd-nome-pai                         pic x(25).
+           05  fd-telefone-alu                         pic x(15).
+           05  fd-notas.
+               10  fd-nota1                        pic 9(02)v99 value zero.
+               10  fd-nota2                        pic 9(02)v99 value zero.
+               10  fd-nota3                        pic 9(02)v99 value zero.
+               10  fd-nota4                        pic 9(02)v99 value zero.
+           05  fd-cod-turma                        pic 9(03) value zero.
+
+       fd arqTurma.
+       01  fd-cad-turma.
+           05  fd-turma-cod                        pic 9(03).
+           05  fd-turma-nome                       pic x(25).
+           05  fd-turma-turno                      pic x(10).
+           05  fd-turma-prof-resp                  pic x(25).
+
+      *>----Variaveis de trabalho
+       working-storage section.
+
+       77  ws-fs-arqRegistroAluno                  pic  9(02).
+       77  ws-fs-arqTurma                          pic  9(02).
+
+       77  ws-filtro-turma                         pic 9(03) value zero.
+
+       77  ws-total-alunos                         pic 9(05) value zero.
+
+       01  ws-somas.
+           05  ws-soma-nota1                       pic 9(07)v99 value zero.
+           05  ws-soma-nota2                       pic 9(07)v99 value zero.
+           05  ws-soma-nota3                       pic 9(07)v99 value zero.
+           05  ws-soma-nota4                       pic 9(07)v99 value zero.
+
+       01  ws-medias.
+           05  ws-media-nota1                      pic 9(02)v99 value zero.
+           05  ws-media-nota2                      pic 9(02)v99 value zero.
+           05  ws-media-nota3                      pic 9(02)v99 value zero.
+           05  ws-media-nota4                      pic 9(02)v99 value zero.
+
+       77  ws-media-aluno                          pic 9(02)v99 value zero.
+
+       77  ws-maior-media                          pic 9(02)v99 value zero.
+       77  ws-maior-cod-aluno                      pic 9(03) value zero.
+       77  ws-maior-nome-aluno                     pic x(25) value spaces.
+
+       77  ws-menor-media                          pic 9(02)v99 value zero.
+       77  ws-menor-cod-aluno                      pic 9(03) value zero.
+       77  ws-menor-nome-aluno                     pic x(25) value spaces.
+
+       77  ws-achou-aluno                          pic x(01) value "N".
+           88  existe-aluno-computado               value "S".
+
+       01 ws-msn-erro.
+          05 ws-msn-erro-ofsset                    pic 9(04).
+          05 filler                                pic x(01) value "-".
+          05 ws-msn-erro-cod                       pic 9(02).
+          05 filler                                pic x(01) value space.
+          05 ws-msn-erro-text                      pic x(42).
+
+      *>----Variaveis para comunicação entre programas
+       linkage section.
+
+      *>----Declaração de tela
+       screen section.
+
+      *>Declaração do corpo do programa
+       procedure division.
+
+           perform inicializa.
+           perform processamento.
+           perform finaliza.
+
+      *>------------------------------------------------------------------------
+      *>  procedimentos de inicialização
+      *>------------------------------------------------------------------------
+       inicializa section.
+
+           open input arqRegistroAluno
+           if ws-fs-arqRegistroAluno  <> 00 then
+               move 1                                         to ws-msn-erro-ofsset
+               move ws-fs-arqRegistroAluno                    to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqRegistroAluno "    to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+      *>    arqTurma pode ainda nao existir se nenhuma turma foi
+      *>    cadastrada; nesse caso, o relatorio segue sem o nome da turma
+           open input arqTurma
+           if ws-fs-arqTurma = 35 then
+               open output arqTurma
+               close arqTurma
+               open input arqTurma
+           end-if
+           if ws-fs-arqTurma  <> 00
+           and ws-fs-arqTurma <> 05 then
+               move 2                                         to ws-msn-erro-ofsset
+               move ws-fs-arqTurma                            to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqTurma "            to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           display "Informe o codigo da turma (000 para todas as turmas): "
+           accept ws-filtro-turma
+
+           .
+       inicializa-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Processamento Principal
+      *>------------------------------------------------------------------------
+       processamento section.
+
+           move low-values to fd-cod-aluno
+           start arqRegistroAluno key is not less than fd-cod-aluno
+
+           if  ws-fs-arqRegistroAluno <> 0
+           and ws-fs-arqRegistroAluno <> 10 then
+               move 3                                            to ws-msn-erro-ofsset
+               move ws-fs-arqRegistroAluno                       to ws-msn-erro-cod
+               move "Erro ao ler arq. arqRegistroAluno "         to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           perform until ws-fs-arqRegistroAluno = 10
+
+               read arqRegistroAluno next
+
+               if  ws-fs-arqRegistroAluno = 0 then
+
+                   if  ws-filtro-turma = zero
+                   or  fd-cod-turma = ws-filtro-turma then
+
+                       add 1               to ws-total-alunos
+                       add fd-nota1        to ws-soma-nota1
+                       add fd-nota2        to ws-soma-nota2
+                       add fd-nota3        to ws-soma-nota3
+                       add fd-nota4        to ws-soma-nota4
+
+                       compute ws-media-aluno rounded =
+                           (fd-nota1 + fd-nota2 + fd-nota3 + fd-nota4) / 4
+
+                       if not existe-aluno-computado then
+                           move ws-media-aluno to ws-maior-media
+                           move fd-cod-aluno   to ws-maior-cod-aluno
+                           move fd-nome-aluno  to ws-maior-nome-aluno
+                           move ws-media-aluno to ws-menor-media
+                           move fd-cod-aluno   to ws-menor-cod-aluno
+                           move fd-nome-aluno  to ws-menor-nome-aluno
+                           move "S"            to ws-achou-aluno
+                       else
+                           if ws-media-aluno >= ws-maior-media then
+                               move ws-media-aluno to ws-maior-media
+                               move fd-cod-aluno   to ws-maior-cod-aluno
+                               move fd-nome-aluno  to ws-maior-nome-aluno
+                           end-if
+
+                           if ws-media-aluno < ws-menor-media then
+                               move ws-media-aluno to ws-menor-media
+                               move fd-cod-aluno   to ws-menor-cod-aluno
+                               move fd-nome-aluno  to ws-menor-nome-aluno
+                           end-if
+                       end-if
+
+                   end-if
+
+               else
+                   if ws-fs-arqRegistroAluno <> 10 then
+                       move 3                                            to ws-msn-erro-ofsset
+                       move ws-fs-arqRegistroAluno                       to ws-msn-erro-cod
+                       move "Erro ao ler arq. arqRegistroAluno "         to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+               end-if
+
+           end-perform
+
+           perform exibir-relatorio
+
+           .
+       processamento-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Exibicao do relatorio de estatisticas
+      *>------------------------------------------------------------------------
+       exibir-relatorio section.
+
+           display "---------------------------------------------------"
+           if ws-filtro-turma = zero then
+               display "Estatisticas de todas as turmas"
+           else
+               move ws-filtro-turma to fd-turma-cod
+               read arqTurma
+               if ws-fs-arqTurma = 0 then
+                   display "Estatisticas da turma " ws-filtro-turma " - " fd-turma-nome
+               else
+                   display "Estatisticas da turma " ws-filtro-turma
+               end-if
+           end-if
+           display "---------------------------------------------------"
+
+           if ws-total-alunos = zero then
+               display "Nao ha alunos cadastrados para o filtro informado."
+           else
+               compute ws-media-nota1 rounded = ws-soma-nota1 / ws-total-alunos
+               compute ws-media-nota2 rounded = ws-soma-nota2 / ws-total-alunos
+               compute ws-media-nota3 rounded = ws-soma-nota3 / ws-total-alunos
+               compute ws-media-nota4 rounded = ws-soma-nota4 / ws-total-alunos
+
+               display "Total de alunos considerados : " ws-total-alunos
+               display "Media da nota 1               : " ws-media-nota1
+               display "Media da nota 2               : " ws-media-nota2
+               display "Media da nota 3               : " ws-media-nota3
+               display "Media da nota 4               : " ws-media-nota4
+               display " "
+               display "Maior media geral : " ws-maior-media
+                       " - Codigo " ws-maior-cod-aluno " - " ws-maior-nome-aluno
+               display "Menor media geral : " ws-menor-media
+                       " - Codigo " ws-menor-cod-aluno " - " ws-menor-nome-aluno
+           end-if
+
+           .
+       exibir-relatorio-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Finalização  Anormal
+      *>------------------------------------------------------------------------
+       finaliza-anormal section.
+           display erase
+           display ws-msn-erro.
+           close arqRegistroAluno
+           close arqTurma
+           Stop run
+           .
+       finaliza-anormal-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Finalização
+      *>------------------------------------------------------------------------
+       finaliza section.
+           close arqRegistroAluno
+           close arqTurma
+           Stop run
+           .
+       finaliza-exit.
+           exit.
