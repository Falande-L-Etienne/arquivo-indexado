@@ -0,0 +1,218 @@
+      $set sourceformat"free"
+      *>Divisão de identificação do programa
+       identification division.
+       program-id. "exportaAlunos".
+       author. "Falande Loiseau Etienne".
+       installation. "PC".
+       date-written. 08/08/2026.
+       date-compiled. 08/08/2026.
+
+      *>Programa batch que extrai arqRegistroAluno para um arquivo
+      *>sequencial delimitado por "|", para importacao em planilha.
+
+      *>Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+           special-names. decimal-point is comma.
+
+      *>-----Declaração dos recursos externos
+       input-output section.
+       file-control.
+
+           select arqRegistroAluno assign to "arqRegistroAluno.txt"
+           organization is indexed
+           access mode is dynamic
+           lock mode is automatic
+           record key is fd-cod-aluno
+           alternate record key is fd-nome-aluno with duplicates
+           file status is ws-fs-arqRegistroAluno.
+
+           select arqExportaAlunos assign to "arqExportaAlunos.txt"
+           organization is line sequential
+           access mode is sequential
+           file status is ws-fs-arqExportaAlunos.
+
+       i-o-control.
+
+      *>Declaração de variáveis
+       data division.
+
+      *>----Variaveis de arquivos
+       file section.
+       fd arqRegistroAluno.
+       01  fd-cad-alunos.
+           05  fd-cod-aluno                        pic 9(03).
+           05  fd-nome-aluno                       pic x(25).
+           05  fd-endereco-alu                         pic x(35).
+           05  fd-nome-mae                         pic x(25).
+           05  fd-nome-pai                         pic x(25).
+           05  fd-telefone-alu                         pic x(15).
+           05  fd-notas.
+               10  fd-nota1                        pic 9(02)v99 value zero.
+               10  fd-nota2                        pic 9(02)v99 value zero.
+               10  fd-nota3                        pic 9(02)v99 value zero.
+               10  fd-nota4                        pic 9(02)v99 value zero.
+           05  fd-cod-turma                        pic 9(03) value zero.
+
+       fd arqExportaAlunos.
+       01  fd-linha-exportada                      pic x(200).
+
+      *>----Variaveis de trabalho
+       working-storage section.
+
+       77  ws-fs-arqRegistroAluno                  pic  9(02).
+       77  ws-fs-arqExportaAlunos                  pic  9(02).
+
+       77  ws-nota1-ed                             pic zz9,99.
+       77  ws-nota2-ed                             pic zz9,99.
+       77  ws-nota3-ed                             pic zz9,99.
+       77  ws-nota4-ed                             pic zz9,99.
+
+       77  ws-total-exportado                      pic 9(05) value zero.
+
+       01 ws-msn-erro.
+          05 ws-msn-erro-ofsset                    pic 9(04).
+          05 filler                                pic x(01) value "-".
+          05 ws-msn-erro-cod                       pic 9(02).
+          05 filler                                pic x(01) value space.
+          05 ws-msn-erro-text                      pic x(42).
+
+      *>----Variaveis para comunicação entre programas
+       linkage section.
+
+      *>----Declaração de tela
+       screen section.
+
+      *>Declaração do corpo do programa
+       procedure division.
+
+           perform inicializa.
+           perform processamento.
+           perform finaliza.
+
+      *>------------------------------------------------------------------------
+      *>  procedimentos de inicialização
+      *>------------------------------------------------------------------------
+       inicializa section.
+
+           open input arqRegistroAluno
+           if ws-fs-arqRegistroAluno  <> 00 then
+               move 1                                         to ws-msn-erro-ofsset
+               move ws-fs-arqRegistroAluno                    to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqRegistroAluno "    to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           open output arqExportaAlunos
+           if ws-fs-arqExportaAlunos  <> 00 then
+               move 2                                         to ws-msn-erro-ofsset
+               move ws-fs-arqExportaAlunos                    to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqExportaAlunos "    to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           .
+       inicializa-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Processamento Principal - le arqRegistroAluno do inicio ao fim e
+      *>  grava uma linha delimitada por "|" para cada aluno cadastrado
+      *>------------------------------------------------------------------------
+       processamento section.
+
+           move low-values to fd-cod-aluno
+           start arqRegistroAluno key is not less than fd-cod-aluno
+
+           if  ws-fs-arqRegistroAluno <> 0
+           and ws-fs-arqRegistroAluno <> 10 then
+               move 4                                            to ws-msn-erro-ofsset
+               move ws-fs-arqRegistroAluno                       to ws-msn-erro-cod
+               move "Erro ao ler arq. arqRegistroAluno "         to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           perform until ws-fs-arqRegistroAluno = 10
+
+               read arqRegistroAluno next
+
+               if  ws-fs-arqRegistroAluno = 0 then
+
+                   move fd-nota1 to ws-nota1-ed
+                   move fd-nota2 to ws-nota2-ed
+                   move fd-nota3 to ws-nota3-ed
+                   move fd-nota4 to ws-nota4-ed
+
+                   string fd-cod-aluno                delimited by size
+                          "|"                          delimited by size
+                          function trim(fd-nome-aluno) delimited by size
+                          "|"                          delimited by size
+                          function trim(fd-endereco-alu) delimited by size
+                          "|"                          delimited by size
+                          function trim(fd-nome-mae)   delimited by size
+                          "|"                          delimited by size
+                          function trim(fd-nome-pai)   delimited by size
+                          "|"                          delimited by size
+                          function trim(fd-telefone-alu) delimited by size
+                          "|"                          delimited by size
+                          function trim(ws-nota1-ed) delimited by size
+                          "|"               delimited by size
+                          function trim(ws-nota2-ed) delimited by size
+                          "|"               delimited by size
+                          function trim(ws-nota3-ed) delimited by size
+                          "|"               delimited by size
+                          function trim(ws-nota4-ed) delimited by size
+                          into fd-linha-exportada
+                   end-string
+
+                   write fd-linha-exportada
+                   if ws-fs-arqExportaAlunos <> 0 then
+                       move 3                                            to ws-msn-erro-ofsset
+                       move ws-fs-arqExportaAlunos                       to ws-msn-erro-cod
+                       move "Erro ao gravar arq. arqExportaAlunos "      to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+
+                   add 1 to ws-total-exportado
+
+               else
+                   if ws-fs-arqRegistroAluno <> 10 then
+                       move 4                                            to ws-msn-erro-ofsset
+                       move ws-fs-arqRegistroAluno                       to ws-msn-erro-cod
+                       move "Erro ao ler arq. arqRegistroAluno "         to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+               end-if
+
+           end-perform
+
+           display "Total de alunos exportados: " ws-total-exportado
+           display "Arquivo gerado: arqExportaAlunos.txt"
+
+           .
+       processamento-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Finalização  Anormal
+      *>------------------------------------------------------------------------
+       finaliza-anormal section.
+           display erase
+           display ws-msn-erro.
+           close arqRegistroAluno
+           close arqExportaAlunos
+           Stop run
+           .
+       finaliza-anormal-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Finalização
+      *>------------------------------------------------------------------------
+       finaliza section.
+           close arqRegistroAluno
+           close arqExportaAlunos
+           Stop run
+           .
+       finaliza-exit.
+           exit.
