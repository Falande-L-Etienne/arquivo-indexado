@@ -0,0 +1,265 @@
+      $set sourceformat"free"
+      *>Divisão de identificação do programa
+       identification division.
+       program-id. "boletim".
+       author. "Falande Loiseau Etienne".
+       installation. "PC".
+       date-written. 08/08/2026.
+       date-compiled. 08/08/2026.
+
+      *>Programa batch que le arqRegistroAluno do inicio ao fim e
+      *>imprime o boletim de cada aluno: codigo, nome, as quatro notas,
+      *>a media calculada e a situacao (APROVADO/REPROVADO), de acordo
+      *>com a media minima configurada para a turma/ano do aluno.
+
+      *>Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+           special-names. decimal-point is comma.
+
+      *>-----Declaração dos recursos externos
+       input-output section.
+       file-control.
+
+           select arqRegistroAluno assign to "arqRegistroAluno.txt"
+           organization is indexed
+           access mode is dynamic
+           lock mode is automatic
+           record key is fd-cod-aluno
+           alternate record key is fd-nome-aluno with duplicates
+           file status is ws-fs-arqRegistroAluno.
+
+           select arqConfigTurma assign to "arqConfigTurma.txt"
+           organization is indexed
+           access mode is dynamic
+           lock mode is automatic
+           record key is fd-config-chave
+           file status is ws-fs-arqConfigTurma.
+
+       i-o-control.
+
+      *>Declaração de variáveis
+       data division.
+
+      *>----Variaveis de arquivos
+       file section.
+       fd arqRegistroAluno.
+       01  fd-cad-alunos.
+           05  fd-cod-aluno                        pic 9(03).
+           05  fd-nome-aluno                       pic x(25).
+           05  fd-endereco-alu                         pic x(35).
+           05  fd-nome-mae                         pic x(25).
+           05  fd-nome-pai                         pic x(25).
+           05  fd-telefone-alu                         pic x(15).
+           05  fd-notas.
+               10  fd-nota1                        pic 9(02)v99 value zero.
+               10  fd-nota2                        pic 9(02)v99 value zero.
+               10  fd-nota3                        pic 9(02)v99 value zero.
+               10  fd-nota4                        pic 9(02)v99 value zero.
+           05  fd-cod-turma                        pic 9(03) value zero.
+
+       fd arqConfigTurma.
+       01  fd-config-turma.
+           05  fd-config-chave.
+               10  fd-config-cod-turma             pic 9(03).
+               10  fd-config-ano                   pic 9(04).
+           05  fd-config-media-minima              pic 9(02)v99 value zero.
+
+      *>----Variaveis de trabalho
+       working-storage section.
+
+       77  ws-fs-arqRegistroAluno                  pic  9(02).
+       77  ws-fs-arqConfigTurma                    pic  9(02).
+
+      *>    media minima padrao, usada quando nao ha configuracao
+      *>    cadastrada para a turma/ano do aluno
+       77  ws-media-minima-padrao                  pic 9(02)v99 value 6,00.
+       77  ws-media-minima                         pic 9(02)v99 value zero.
+
+       77  ws-ano-letivo                           pic 9(04) value zero.
+
+       77  ws-media-aluno                          pic 9(02)v99 value zero.
+
+       77  ws-situacao                             pic x(09).
+
+       77  ws-total-boletins                       pic 9(05) value zero.
+
+       01 ws-msn-erro.
+          05 ws-msn-erro-ofsset                    pic 9(04).
+          05 filler                                pic x(01) value "-".
+          05 ws-msn-erro-cod                       pic 9(02).
+          05 filler                                pic x(01) value space.
+          05 ws-msn-erro-text                      pic x(42).
+
+      *>----Variaveis para comunicação entre programas
+       linkage section.
+
+      *>----Declaração de tela
+       screen section.
+
+      *>Declaração do corpo do programa
+       procedure division.
+
+           perform inicializa.
+           perform processamento.
+           perform finaliza.
+
+      *>------------------------------------------------------------------------
+      *>  procedimentos de inicialização
+      *>------------------------------------------------------------------------
+       inicializa section.
+
+           open input arqRegistroAluno
+           if ws-fs-arqRegistroAluno  <> 00 then
+               move 1                                         to ws-msn-erro-ofsset
+               move ws-fs-arqRegistroAluno                    to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqRegistroAluno "    to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+      *>    arqConfigTurma pode ainda nao existir se "Configurar media
+      *>    minima" nunca foi usado; nesse caso, usamos a media padrao
+      *>    para todos os alunos
+           open input arqConfigTurma
+           if ws-fs-arqConfigTurma = 35 then
+               open output arqConfigTurma
+               close arqConfigTurma
+               open input arqConfigTurma
+           end-if
+           if ws-fs-arqConfigTurma  <> 00
+           and ws-fs-arqConfigTurma <> 05 then
+               move 2                                         to ws-msn-erro-ofsset
+               move ws-fs-arqConfigTurma                      to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqConfigTurma "      to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           display "Informe o ano letivo do boletim: "
+           accept ws-ano-letivo
+
+           .
+       inicializa-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Processamento Principal - le arqRegistroAluno do inicio ao fim,
+      *>  como faz a consulta sequencial, e imprime o boletim de cada aluno
+      *>------------------------------------------------------------------------
+       processamento section.
+
+           move low-values to fd-cod-aluno
+           start arqRegistroAluno key is not less than fd-cod-aluno
+
+           if  ws-fs-arqRegistroAluno <> 0
+           and ws-fs-arqRegistroAluno <> 10 then
+               move 3                                            to ws-msn-erro-ofsset
+               move ws-fs-arqRegistroAluno                       to ws-msn-erro-cod
+               move "Erro ao ler arq. arqRegistroAluno "         to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           perform until ws-fs-arqRegistroAluno = 10
+
+               read arqRegistroAluno next
+
+               if  ws-fs-arqRegistroAluno = 0 then
+                   perform obter-media-minima
+                   perform imprimir-boletim
+
+                   add 1 to ws-total-boletins
+               else
+                   if ws-fs-arqRegistroAluno <> 10 then
+                       move 3                                            to ws-msn-erro-ofsset
+                       move ws-fs-arqRegistroAluno                       to ws-msn-erro-cod
+                       move "Erro ao ler arq. arqRegistroAluno "         to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+               end-if
+
+           end-perform
+
+           display "Total de boletins impressos: " ws-total-boletins
+
+           .
+       processamento-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Busca a media minima configurada para a turma/ano do aluno;
+      *>  quando nao houver configuracao, usa a media minima padrao
+      *>------------------------------------------------------------------------
+       obter-media-minima section.
+
+           move fd-cod-turma  to fd-config-cod-turma
+           move ws-ano-letivo to fd-config-ano
+
+           read arqConfigTurma
+
+           if ws-fs-arqConfigTurma = 0 then
+               move fd-config-media-minima to ws-media-minima
+           else
+               if ws-fs-arqConfigTurma = 23 then
+                   move ws-media-minima-padrao to ws-media-minima
+               else
+                   move 4                                            to ws-msn-erro-ofsset
+                   move ws-fs-arqConfigTurma                         to ws-msn-erro-cod
+                   move "Erro ao ler arq. arqConfigTurma "           to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+           end-if
+
+           .
+       obter-media-minima-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Impressao do boletim de um aluno
+      *>------------------------------------------------------------------------
+       imprimir-boletim section.
+
+           compute ws-media-aluno rounded =
+               (fd-nota1 + fd-nota2 + fd-nota3 + fd-nota4) / 4
+
+           if ws-media-aluno >= ws-media-minima then
+               move "APROVADO"  to ws-situacao
+           else
+               move "REPROVADO" to ws-situacao
+           end-if
+
+           display "---------------------------------------------------"
+           display "Codigo: "     fd-cod-aluno
+           display "Nome Aluno: " fd-nome-aluno
+           display " Nota 1 : "   fd-nota1
+           display " Nota 2 : "   fd-nota2
+           display " Nota 3 : "   fd-nota3
+           display " Nota 4 : "   fd-nota4
+           display " Media  : "   ws-media-aluno
+           display " Situacao: "  ws-situacao
+
+           .
+       imprimir-boletim-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Finalização  Anormal
+      *>------------------------------------------------------------------------
+       finaliza-anormal section.
+           display erase
+           display ws-msn-erro.
+           close arqRegistroAluno
+           close arqConfigTurma
+           Stop run
+           .
+       finaliza-anormal-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Finalização
+      *>------------------------------------------------------------------------
+       finaliza section.
+           close arqRegistroAluno
+           close arqConfigTurma
+           Stop run
+           .
+       finaliza-exit.
+           exit.
